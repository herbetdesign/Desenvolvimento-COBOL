@@ -0,0 +1,42 @@
+      ******************************************************************
+      * Author: HERBET SANTOS
+      * Date: 08 DE AGOSTO DE 2026
+      * Purpose: Menu principal que reune a CALCULADORA e a
+      *          CalculadoraEmprestimo num unico ponto de entrada,
+      *          chamando cada uma como subprograma via CALL.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-CALCULADORAS.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-OPCAO           PIC 9(1) VALUE 0.
+       01 WS-SAIR            PIC X(1) VALUE "N".
+
+       PROCEDURE DIVISION.
+            DISPLAY "MENU CALCULADORAS".
+            DISPLAY "**************************************".
+
+            PERFORM UNTIL WS-SAIR = "S"
+                DISPLAY " "
+                DISPLAY "1 - CALCULADORA BASICA"
+                DISPLAY "2 - CALCULADORA DE EMPRESTIMOS"
+                DISPLAY "3 - SAIR"
+                DISPLAY "ESCOLHA UMA OPCAO: "
+                ACCEPT WS-OPCAO
+
+                EVALUATE WS-OPCAO
+                    WHEN 1
+                        CALL "CALCULADORA"
+                    WHEN 2
+                        CALL "CalculadoraEmprestimo"
+                    WHEN 3
+                        MOVE "S" TO WS-SAIR
+                    WHEN OTHER
+                        DISPLAY "OPCAO INVALIDA. ESCOLHA 1, 2 OU 3."
+                END-EVALUATE
+            END-PERFORM.
+
+            DISPLAY "ENCERRANDO MENU CALCULADORAS.".
+            STOP RUN.
+       END PROGRAM MENU-CALCULADORAS.
