@@ -1,26 +1,277 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CalculadoraEmprestimo.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-AMORTIZACAO ASSIGN TO "AMORTIZACAO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-AUDITORIA ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT ARQ-TAXAS ASSIGN TO "TABELA-TAXAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAXAS-STATUS.
+
+           SELECT ARQ-CARTEIRA ASSIGN TO "CARTEIRA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CARTEIRA-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-AMORTIZACAO.
+       01  AMORT-REC              PIC X(80).
+
+       FD  ARQ-AUDITORIA.
+           COPY AUDITREC.
+
+       FD  ARQ-CARTEIRA.
+           COPY CARTEIRAREC.
+
+      ******************************************************************
+      * TABELA-TAXAS.DAT: tabela de taxas vigentes, mantida pela area
+      * de produtos. Um registro por tipo de emprestimo/prazo:
+      *   05 TAXA-TIPO   PIC X(4)    - codigo do tipo de emprestimo
+      *   05 TAXA-PRAZO  PIC 9(3)    - numero de parcelas da faixa
+      *   05 TAXA-VALOR  PIC 9(4)V99 - taxa de juros ao mes, em %
+      ******************************************************************
+       FD  ARQ-TAXAS.
+       01  TAXA-REC.
+           05 TAXA-TIPO            PIC X(4).
+           05 TAXA-PRAZO           PIC 9(3).
+           05 TAXA-VALOR           PIC 9(4)V99.
+
        WORKING-STORAGE SECTION.
        01  MONTANTE-EMP       PIC 9(9)V99 VALUE 0.
        01  TX-JUROS                PIC 9(4)V99 VALUE 0.
+       01  WS-TX-JUROS-PCT        PIC 9(2)V9999 VALUE 0.
        01  NUM-PARCELAS           PIC 9(3) VALUE 0.
        01  PRESTACAO-MEN          PIC 9(9)V99 VALUE 0.
        01  JUROS-MEN             PIC 9(9)V99 VALUE 0.
+       01  WS-OPERADOR-ID         PIC X(8) VALUE SPACES.
+       01  WS-TIPO-EMPRESTIMO     PIC X(4) VALUE SPACES.
+       01  WS-TAXA-ENCONTRADA     PIC X(1) VALUE "N".
+       01  WS-MOEDA               PIC X(3) VALUE "BRL".
+       01  WS-SIMBOLO-MOEDA       PIC X(4) VALUE SPACES.
+       01  WS-DISP-PRESTACAO      PIC Z(8)9,99.
+
+       01  WS-TOTAL-TAXAS         PIC 9(3) VALUE 0.
+       01  WS-TAXAS-FIM           PIC X(1) VALUE "N".
+       01  WS-TABELA-TAXAS.
+           05 WS-TX-OCR OCCURS 100 TIMES INDEXED BY WS-TX-IDX.
+               10 WS-TX-TIPO      PIC X(4).
+               10 WS-TX-PRAZO     PIC 9(3).
+               10 WS-TX-VALOR     PIC 9(4)V99.
+
+       01  WS-AUDIT-DETALHE.
+           05 FILLER               PIC X(4)  VALUE "VLR ".
+           05 WS-AUDIT-MONTANTE    PIC Z(8)9,99.
+           05 FILLER               PIC X(6)  VALUE " TIPO ".
+           05 WS-AUDIT-TIPO        PIC X(4).
+           05 FILLER               PIC X(4)  VALUE " TX ".
+           05 WS-AUDIT-TX-JUROS    PIC Z(3)9,99.
+           05 FILLER               PIC X(5)  VALUE " PAR ".
+           05 WS-AUDIT-PARCELAS    PIC ZZ9.
+           05 FILLER               PIC X(5)  VALUE " MOE ".
+           05 WS-AUDIT-MOEDA       PIC X(3).
+
+       01  WS-AUDIT-RESULTADO.
+           05 WS-AUDIT-PRESTACAO   PIC Z(8)9,99.
+           05 FILLER               PIC X(8)  VALUE SPACES.
+
+       01 WS-AUDIT-STATUS   PIC X(2) VALUE SPACES.
+       01 WS-CARTEIRA-STATUS PIC X(2) VALUE SPACES.
+       01 WS-TAXAS-STATUS   PIC X(2) VALUE SPACES.
+       01 WS-DATA-HOJE      PIC 9(8) VALUE 0.
+
+       01  WS-SALDO-DEVEDOR       PIC 9(9)V99 VALUE 0.
+       01  WS-SALDO-INICIAL       PIC 9(9)V99 VALUE 0.
+       01  WS-AMORT-PARC          PIC 9(9)V99 VALUE 0.
+       01  WS-AMORT-EFETIVA       PIC 9(9)V99 VALUE 0.
+       01  WS-JUROS-PARC          PIC 9(9)V99 VALUE 0.
+       01  WS-PARCELA-NUM         PIC 9(3)    VALUE 0.
+       01  WS-LINHA-REL           PIC X(80).
+
+       01  WS-LINHA-CABECALHO.
+           05 FILLER              PIC X(10) VALUE "PARCELA  ".
+           05 FILLER              PIC X(17) VALUE "SALDO DEVEDOR    ".
+           05 FILLER              PIC X(15) VALUE "JUROS          ".
+           05 FILLER              PIC X(15) VALUE "AMORTIZACAO    ".
+           05 FILLER              PIC X(15) VALUE "SALDO FINAL    ".
+
+       01  WS-LINHA-DETALHE.
+           05 WS-LD-PARCELA       PIC ZZ9.
+           05 FILLER              PIC X(7)  VALUE SPACES.
+           05 WS-LD-SALDO-INI     PIC ZZZ.ZZZ.ZZ9,99.
+           05 FILLER              PIC X(3)  VALUE SPACES.
+           05 WS-LD-JUROS         PIC ZZZ.ZZZ.ZZ9,99.
+           05 FILLER              PIC X(1)  VALUE SPACES.
+           05 WS-LD-AMORT         PIC ZZZ.ZZZ.ZZ9,99.
+           05 FILLER              PIC X(1)  VALUE SPACES.
+           05 WS-LD-SALDO-FIM     PIC ZZZ.ZZZ.ZZ9,99.
 
        PROCEDURE DIVISION.
            DISPLAY "CALCULADORA DE EMPRESTIMOS".
+           DISPLAY "DIGITE SEU ID DE OPERADOR: ".
+           ACCEPT WS-OPERADOR-ID.
            DISPLAY "DIGITE O VALOR DO EMPRESTIMO: ".
            ACCEPT MONTANTE-EMP.
-           DISPLAY "DIGITE A TAXA DE JUROS (PORCENTAGEM): ".
-           ACCEPT TX-JUROS.
+           DISPLAY "DIGITE O TIPO DE EMPRESTIMO: ".
+           ACCEPT WS-TIPO-EMPRESTIMO.
            DISPLAY "DIGITE O NUMERO DAS PARCELAS: ".
            ACCEPT NUM-PARCELAS.
+           DISPLAY "DIGITE A MOEDA (BRL/USD/EUR): ".
+           ACCEPT WS-MOEDA.
+
+           PERFORM CARREGAR-TABELA-TAXAS.
+           PERFORM BUSCAR-TAXA.
+           PERFORM RESOLVER-SIMBOLO-MOEDA.
+
+           IF WS-TAXA-ENCONTRADA = "S" THEN
+               MOVE TX-JUROS TO WS-AUDIT-TX-JUROS
+               COMPUTE WS-TX-JUROS-PCT = TX-JUROS / 100
+               COMPUTE WS-AMORT-PARC ROUNDED =
+                   MONTANTE-EMP / NUM-PARCELAS
+               COMPUTE JUROS-MEN = MONTANTE-EMP * WS-TX-JUROS-PCT
+               COMPUTE PRESTACAO-MEN = WS-AMORT-PARC + JUROS-MEN
+
+               MOVE PRESTACAO-MEN TO WS-DISP-PRESTACAO
+               DISPLAY "Presta��o mensal (1a parcela): "
+                   WS-SIMBOLO-MOEDA WS-DISP-PRESTACAO
+
+               PERFORM GERAR-TABELA-AMORTIZACAO
+               PERFORM GRAVAR-CARTEIRA
+           ELSE
+               MOVE 0 TO WS-AUDIT-TX-JUROS
+               MOVE 0 TO PRESTACAO-MEN
+               DISPLAY "TAXA NAO CADASTRADA PARA O TIPO/PRAZO"
+           END-IF.
+
+           PERFORM GRAVAR-AUDITORIA.
+
+           GOBACK.
+
+           CARREGAR-TABELA-TAXAS.
+               MOVE "N" TO WS-TAXAS-FIM
+               MOVE 0   TO WS-TOTAL-TAXAS
+               OPEN INPUT ARQ-TAXAS
+               IF WS-TAXAS-STATUS = "35" THEN
+                   DISPLAY "TABELA-TAXAS.DAT NAO ENCONTRADA - "
+                       "NENHUMA TAXA CARREGADA"
+               ELSE
+                   PERFORM UNTIL WS-TAXAS-FIM = "S"
+                       READ ARQ-TAXAS
+                           AT END
+                               MOVE "S" TO WS-TAXAS-FIM
+                           NOT AT END
+                               ADD 1 TO WS-TOTAL-TAXAS
+                               SET WS-TX-IDX TO WS-TOTAL-TAXAS
+                               MOVE TAXA-TIPO  TO WS-TX-TIPO(WS-TX-IDX)
+                               MOVE TAXA-PRAZO TO WS-TX-PRAZO(WS-TX-IDX)
+                               MOVE TAXA-VALOR TO WS-TX-VALOR(WS-TX-IDX)
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARQ-TAXAS
+               END-IF.
+
+           RESOLVER-SIMBOLO-MOEDA.
+               EVALUATE WS-MOEDA
+                   WHEN "USD"
+                       MOVE "US$ " TO WS-SIMBOLO-MOEDA
+                   WHEN "EUR"
+                       MOVE "EUR " TO WS-SIMBOLO-MOEDA
+                   WHEN OTHER
+                       MOVE "BRL"  TO WS-MOEDA
+                       MOVE "R$  " TO WS-SIMBOLO-MOEDA
+               END-EVALUATE.
+
+           BUSCAR-TAXA.
+               MOVE "N" TO WS-TAXA-ENCONTRADA
+               PERFORM VARYING WS-TX-IDX FROM 1 BY 1
+                   UNTIL WS-TX-IDX > WS-TOTAL-TAXAS
+                      OR WS-TAXA-ENCONTRADA = "S"
+                   IF WS-TX-TIPO(WS-TX-IDX) = WS-TIPO-EMPRESTIMO
+                      AND WS-TX-PRAZO(WS-TX-IDX) = NUM-PARCELAS
+                       MOVE WS-TX-VALOR(WS-TX-IDX) TO TX-JUROS
+                       MOVE "S" TO WS-TAXA-ENCONTRADA
+                   END-IF
+               END-PERFORM.
+
+           GRAVAR-AUDITORIA.
+               MOVE SPACES                TO AUDIT-REC
+               MOVE MONTANTE-EMP          TO WS-AUDIT-MONTANTE
+               MOVE WS-TIPO-EMPRESTIMO    TO WS-AUDIT-TIPO
+               MOVE NUM-PARCELAS          TO WS-AUDIT-PARCELAS
+               MOVE WS-MOEDA              TO WS-AUDIT-MOEDA
+               MOVE PRESTACAO-MEN         TO WS-AUDIT-PRESTACAO
+
+               OPEN EXTEND ARQ-AUDITORIA
+               IF WS-AUDIT-STATUS = "35" THEN
+                   OPEN OUTPUT ARQ-AUDITORIA
+               END-IF
+               MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+               MOVE WS-OPERADOR-ID        TO AUDIT-OPERADOR-ID
+               MOVE "EMPRESTIMO"          TO AUDIT-PROGRAMA
+               MOVE WS-AUDIT-DETALHE      TO AUDIT-DETALHE
+               IF WS-TAXA-ENCONTRADA = "S" THEN
+                   MOVE WS-AUDIT-RESULTADO TO AUDIT-RESULTADO
+               ELSE
+                   MOVE "ERRO"             TO AUDIT-RESULTADO
+               END-IF
+               WRITE AUDIT-REC
+               CLOSE ARQ-AUDITORIA.
+
+           GRAVAR-CARTEIRA.
+               MOVE SPACES                TO CARTEIRA-REC
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE
+               MOVE WS-DATA-HOJE          TO CART-DATA
+               MOVE WS-OPERADOR-ID        TO CART-OPERADOR
+               MOVE WS-TIPO-EMPRESTIMO    TO CART-TIPO
+               MOVE MONTANTE-EMP          TO CART-MONTANTE
+               MOVE NUM-PARCELAS          TO CART-PARCELAS
+               MOVE PRESTACAO-MEN         TO CART-PRESTACAO
+               MOVE WS-MOEDA              TO CART-MOEDA
+
+               OPEN EXTEND ARQ-CARTEIRA
+               IF WS-CARTEIRA-STATUS = "35" THEN
+                   OPEN OUTPUT ARQ-CARTEIRA
+               END-IF
+               WRITE CARTEIRA-REC
+               CLOSE ARQ-CARTEIRA.
+
+           GERAR-TABELA-AMORTIZACAO.
+               OPEN OUTPUT ARQ-AMORTIZACAO
+               MOVE WS-LINHA-CABECALHO TO AMORT-REC
+               WRITE AMORT-REC
+
+               MOVE MONTANTE-EMP TO WS-SALDO-DEVEDOR
+               MOVE 0 TO WS-PARCELA-NUM
+               PERFORM NUM-PARCELAS TIMES
+                   ADD 1 TO WS-PARCELA-NUM
+                   MOVE WS-SALDO-DEVEDOR TO WS-SALDO-INICIAL
+                   COMPUTE WS-JUROS-PARC =
+                       WS-SALDO-INICIAL * WS-TX-JUROS-PCT
+                   IF WS-PARCELA-NUM = NUM-PARCELAS THEN
+                       MOVE WS-SALDO-INICIAL TO WS-AMORT-EFETIVA
+                   ELSE
+                       MOVE WS-AMORT-PARC    TO WS-AMORT-EFETIVA
+                   END-IF
+                   SUBTRACT WS-AMORT-EFETIVA FROM WS-SALDO-DEVEDOR
+
+                   MOVE WS-PARCELA-NUM   TO WS-LD-PARCELA
+                   MOVE WS-SALDO-INICIAL TO WS-LD-SALDO-INI
+                   MOVE WS-JUROS-PARC    TO WS-LD-JUROS
+                   MOVE WS-AMORT-EFETIVA TO WS-LD-AMORT
+                   MOVE WS-SALDO-DEVEDOR TO WS-LD-SALDO-FIM
 
-           COMPUTE TX-JUROS = TX-JUROS / 100.
-           COMPUTE JUROS-MEN = (MONTANTE-EMP * TX-JUROS) / NUM-PARCELAS.
-           COMPUTE PRESTACAO-MEN = (MONTANTE-EMP / NUM-PARCELAS) + JUROS-MEN.
+                   MOVE WS-LINHA-DETALHE TO AMORT-REC
+                   WRITE AMORT-REC
+               END-PERFORM
 
-           DISPLAY "Presta��o mensal: " PRESTACAO-MEN.
+               CLOSE ARQ-AMORTIZACAO
+               DISPLAY "TABELA GRAVADA EM AMORTIZACAO.DAT".
 
-           STOP RUN.
