@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Layout do registro de auditoria gravado em AUDITORIA.DAT.
+      * Compartilhado pela CALCULADORA, CALCULADORA-LOTE e pela
+      * CalculadoraEmprestimo para que os dois calculadores tenham uma
+      * trilha unica de conferencia.
+      ******************************************************************
+       01  AUDIT-REC.
+           05 AUDIT-TIMESTAMP      PIC X(21).
+           05 FILLER               PIC X(1)  VALUE SPACE.
+           05 AUDIT-OPERADOR-ID    PIC X(8).
+           05 FILLER               PIC X(1)  VALUE SPACE.
+           05 AUDIT-PROGRAMA       PIC X(16).
+           05 FILLER               PIC X(1)  VALUE SPACE.
+           05 AUDIT-DETALHE        PIC X(60).
+           05 FILLER               PIC X(1)  VALUE SPACE.
+           05 AUDIT-RESULTADO      PIC X(20).
