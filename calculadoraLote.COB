@@ -0,0 +1,181 @@
+      ******************************************************************
+      * Author: HERBET SANTOS
+      * Date: 08 DE AGOSTO DE 2026
+      * Purpose: Versao em lote da CALCULADORA. Le um arquivo sequencial
+      *          de transacoes (N1/OPERACAO/N2) e grava o RESULTADO de
+      *          cada uma em um arquivo de saida, sem intervencao do
+      *          operador. Usada na conciliacao de fim de mes.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULADORA-LOTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-TRANSACOES ASSIGN TO "TRANSACOES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT ARQ-RESULTADOS ASSIGN TO "RESULTADOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-AUDITORIA ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-TRANSACOES.
+       01  TRANS-REC.
+           05 TRANS-N1        PIC 9(5).
+           05 TRANS-OPERACAO  PIC X(1).
+           05 TRANS-N2        PIC 9(5).
+
+       FD  ARQ-RESULTADOS.
+       01  RESULT-REC.
+           05 RESULT-N1        PIC 9(5).
+           05 RESULT-OPERACAO  PIC X(1).
+           05 RESULT-N2        PIC 9(5).
+           05 RESULT-VALOR     PIC S9(10).
+           05 RESULT-STATUS    PIC X(1).
+
+       FD  ARQ-AUDITORIA.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01 N1                PIC 9(5).
+       01 N2                PIC 9(5).
+       01 RESULTADO         PIC S9(10).
+       01 OPERACAO          PIC X(1).
+       01 WS-FIM-ARQUIVO    PIC X(1) VALUE "N".
+       01 WS-CALC-OK        PIC X(1) VALUE "S".
+       01 WS-TOTAL-LIDOS    PIC 9(7) VALUE 0.
+       01 WS-TOTAL-GRAVADOS PIC 9(7) VALUE 0.
+
+       01  WS-AUDIT-DETALHE.
+           05 WS-AUDIT-N1          PIC Z(4)9.
+           05 FILLER               PIC X(4)  VALUE " OP ".
+           05 WS-AUDIT-OPERACAO    PIC X(1).
+           05 FILLER               PIC X(4)  VALUE " N2 ".
+           05 WS-AUDIT-N2          PIC Z(4)9.
+
+       01  WS-AUDIT-RESULTADO.
+           05 WS-AUDIT-RESULTADO-N PIC -(9)9.
+           05 FILLER               PIC X(10) VALUE SPACES.
+
+       01 WS-AUDIT-STATUS   PIC X(2) VALUE SPACES.
+       01 WS-TRANS-STATUS   PIC X(2) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           DISPLAY "CALCULADORA-LOTE".
+           DISPLAY "**************************************".
+           OPEN INPUT ARQ-TRANSACOES
+           IF WS-TRANS-STATUS = "35" THEN
+               DISPLAY "TRANSACOES.DAT NAO ENCONTRADO - "
+                   "NADA A PROCESSAR"
+           ELSE
+               OPEN OUTPUT ARQ-RESULTADOS
+               OPEN EXTEND ARQ-AUDITORIA
+               IF WS-AUDIT-STATUS = "35"
+                   OPEN OUTPUT ARQ-AUDITORIA
+               END-IF
+
+               PERFORM UNTIL WS-FIM-ARQUIVO = "S"
+                   READ ARQ-TRANSACOES
+                       AT END
+                           MOVE "S" TO WS-FIM-ARQUIVO
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-LIDOS
+                           MOVE TRANS-N1       TO N1
+                           MOVE TRANS-OPERACAO TO OPERACAO
+                           MOVE TRANS-N2       TO N2
+
+                           PERFORM CALCULAR
+
+                           MOVE TRANS-N1       TO RESULT-N1
+                           MOVE TRANS-OPERACAO TO RESULT-OPERACAO
+                           MOVE TRANS-N2       TO RESULT-N2
+                           MOVE RESULTADO      TO RESULT-VALOR
+                           MOVE WS-CALC-OK     TO RESULT-STATUS
+                           WRITE RESULT-REC
+                           ADD 1 TO WS-TOTAL-GRAVADOS
+
+                           PERFORM GRAVAR-AUDITORIA
+                   END-READ
+               END-PERFORM
+
+               CLOSE ARQ-TRANSACOES
+               CLOSE ARQ-RESULTADOS
+               CLOSE ARQ-AUDITORIA
+
+               DISPLAY "TRANSACOES LIDAS: " WS-TOTAL-LIDOS
+               DISPLAY "RESULTADOS GRAVADOS: " WS-TOTAL-GRAVADOS
+           END-IF.
+           STOP RUN.
+
+           GRAVAR-AUDITORIA.
+               MOVE SPACES                TO AUDIT-REC
+               MOVE N1                    TO WS-AUDIT-N1
+               MOVE OPERACAO               TO WS-AUDIT-OPERACAO
+               MOVE N2                    TO WS-AUDIT-N2
+               MOVE RESULTADO             TO WS-AUDIT-RESULTADO-N
+
+               MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+               MOVE "LOTE"                TO AUDIT-OPERADOR-ID
+               MOVE "CALCULADORA-LOTE"    TO AUDIT-PROGRAMA
+               MOVE WS-AUDIT-DETALHE      TO AUDIT-DETALHE
+               IF WS-CALC-OK = "S" THEN
+                   MOVE WS-AUDIT-RESULTADO TO AUDIT-RESULTADO
+               ELSE
+                   MOVE "ERRO"             TO AUDIT-RESULTADO
+               END-IF
+               WRITE AUDIT-REC.
+
+           CALCULAR.
+               IF OPERACAO = "+" THEN
+                   ADD N1 TO N2 GIVING RESULTADO
+                     ON SIZE ERROR
+                       DISPLAY "ERRO: RESULTADO EXCEDE O CAMPO"
+                       MOVE 0 TO RESULTADO
+                       MOVE "N" TO WS-CALC-OK
+                     NOT ON SIZE ERROR
+                       MOVE "S" TO WS-CALC-OK
+                   END-ADD
+               ELSE IF OPERACAO = "-" THEN
+                   SUBTRACT N1 FROM N2 GIVING RESULTADO
+                     ON SIZE ERROR
+                       DISPLAY "ERRO: RESULTADO EXCEDE O CAMPO"
+                       MOVE 0 TO RESULTADO
+                       MOVE "N" TO WS-CALC-OK
+                     NOT ON SIZE ERROR
+                       MOVE "S" TO WS-CALC-OK
+                   END-SUBTRACT
+               ELSE IF OPERACAO = "*" THEN
+                   MULTIPLY N1 BY N2 GIVING RESULTADO
+                     ON SIZE ERROR
+                       DISPLAY "ERRO: RESULTADO EXCEDE O CAMPO"
+                       MOVE 0 TO RESULTADO
+                       MOVE "N" TO WS-CALC-OK
+                     NOT ON SIZE ERROR
+                       MOVE "S" TO WS-CALC-OK
+                   END-MULTIPLY
+               ELSE IF OPERACAO = "/" THEN
+                   IF N2 = 0 THEN
+                       DISPLAY "ERRO: DIVISAO POR ZERO"
+                       MOVE 0 TO RESULTADO
+                       MOVE "N" TO WS-CALC-OK
+                   ELSE
+                       DIVIDE N1 BY N2 GIVING RESULTADO
+                         ON SIZE ERROR
+                           DISPLAY "ERRO: RESULTADO EXCEDE O CAMPO"
+                           MOVE 0 TO RESULTADO
+                           MOVE "N" TO WS-CALC-OK
+                         NOT ON SIZE ERROR
+                           MOVE "S" TO WS-CALC-OK
+                       END-DIVIDE
+                   END-IF
+               ELSE
+                   DISPLAY "OPERACAO INVALIDA. USE + OU - OU * OU /"
+                   MOVE 0 TO RESULTADO
+                   MOVE "N" TO WS-CALC-OK.
+       END PROGRAM CALCULADORA-LOTE.
