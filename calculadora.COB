@@ -6,39 +6,141 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULADORA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-AUDITORIA ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ARQ-AUDITORIA.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
        01 N1                PIC 9(5).
        01 N2                PIC 9(5).
-       01 RESULTADO         PIC 9(6).
+       01 RESULTADO         PIC S9(10).
        01 OPERACAO          PIC X(1).
+       01 WS-CALC-OK        PIC X(1) VALUE "S".
+       01 WS-CONTINUAR      PIC X(1) VALUE "S".
+       01 WS-OPERADOR-ID    PIC X(8) VALUE SPACES.
+       01 WS-AUDIT-STATUS   PIC X(2) VALUE SPACES.
+
+       01  WS-AUDIT-DETALHE.
+           05 WS-AUDIT-N1          PIC Z(4)9.
+           05 FILLER               PIC X(4)  VALUE " OP ".
+           05 WS-AUDIT-OPERACAO    PIC X(1).
+           05 FILLER               PIC X(4)  VALUE " N2 ".
+           05 WS-AUDIT-N2          PIC Z(4)9.
+
+       01  WS-AUDIT-RESULTADO.
+           05 WS-AUDIT-RESULTADO-N PIC -(9)9.
+           05 FILLER               PIC X(10) VALUE SPACES.
+
+       01 WS-RESULTADO-TELA PIC -(9)9.
 
        PROCEDURE DIVISION.
             DISPLAY "CALCULADORA".
             DISPLAY "**************************************".
-            DISPLAY "DIGITE O PRIMEIRO NUMERO: ".
-            ACCEPT N1.
-            DISPLAY "DIGITE A OPERACAO: + - * / ".
-            ACCEPT OPERACAO.
-            DISPLAY "DIGITE O SEGUNDO NUMERO: ".
-            ACCEPT N2.
+            DISPLAY "DIGITE SEU ID DE OPERADOR: ".
+            ACCEPT WS-OPERADOR-ID.
+            MOVE "S" TO WS-CONTINUAR.
+
+            OPEN EXTEND ARQ-AUDITORIA.
+            IF WS-AUDIT-STATUS = "35" THEN
+                OPEN OUTPUT ARQ-AUDITORIA
+            END-IF.
+
+            PERFORM UNTIL WS-CONTINUAR = "N"
+                DISPLAY "DIGITE O PRIMEIRO NUMERO: "
+                ACCEPT N1
+                DISPLAY "DIGITE A OPERACAO: + - * / "
+                ACCEPT OPERACAO
+                DISPLAY "DIGITE O SEGUNDO NUMERO: "
+                ACCEPT N2
 
-            PERFORM CALCULAR.
+                PERFORM CALCULAR
 
-            DISPLAY "RESULTADO EH: " RESULTADO.
-            STOP RUN.
+                IF WS-CALC-OK = "S" THEN
+                    MOVE RESULTADO TO WS-RESULTADO-TELA
+                    DISPLAY "RESULTADO EH: " WS-RESULTADO-TELA
+                END-IF
+
+                PERFORM GRAVAR-AUDITORIA
+
+                DISPLAY "DESEJA CALCULAR NOVAMENTE? (S/N) "
+                ACCEPT WS-CONTINUAR
+            END-PERFORM.
+
+            CLOSE ARQ-AUDITORIA.
+
+            GOBACK.
+
+            GRAVAR-AUDITORIA.
+                MOVE SPACES                TO AUDIT-REC
+                MOVE N1                    TO WS-AUDIT-N1
+                MOVE OPERACAO               TO WS-AUDIT-OPERACAO
+                MOVE N2                    TO WS-AUDIT-N2
+                MOVE RESULTADO             TO WS-AUDIT-RESULTADO-N
+
+                MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+                MOVE WS-OPERADOR-ID        TO AUDIT-OPERADOR-ID
+                MOVE "CALCULADORA"         TO AUDIT-PROGRAMA
+                MOVE WS-AUDIT-DETALHE      TO AUDIT-DETALHE
+                IF WS-CALC-OK = "S" THEN
+                    MOVE WS-AUDIT-RESULTADO TO AUDIT-RESULTADO
+                ELSE
+                    MOVE "ERRO"             TO AUDIT-RESULTADO
+                END-IF
+                WRITE AUDIT-REC.
 
             CALCULAR.
                 IF OPERACAO = "+" THEN
                     ADD N1 TO N2 GIVING RESULTADO
+                      ON SIZE ERROR
+                        DISPLAY "ERRO: RESULTADO EXCEDE O CAMPO"
+                        MOVE 0 TO RESULTADO
+                        MOVE "N" TO WS-CALC-OK
+                      NOT ON SIZE ERROR
+                        MOVE "S" TO WS-CALC-OK
+                    END-ADD
                 ELSE IF OPERACAO = "-" THEN
                     SUBTRACT N1 FROM N2 GIVING RESULTADO
+                      ON SIZE ERROR
+                        DISPLAY "ERRO: RESULTADO EXCEDE O CAMPO"
+                        MOVE 0 TO RESULTADO
+                        MOVE "N" TO WS-CALC-OK
+                      NOT ON SIZE ERROR
+                        MOVE "S" TO WS-CALC-OK
+                    END-SUBTRACT
                 ELSE IF OPERACAO = "*" THEN
                     MULTIPLY N1 BY N2 GIVING RESULTADO
+                      ON SIZE ERROR
+                        DISPLAY "ERRO: RESULTADO EXCEDE O CAMPO"
+                        MOVE 0 TO RESULTADO
+                        MOVE "N" TO WS-CALC-OK
+                      NOT ON SIZE ERROR
+                        MOVE "S" TO WS-CALC-OK
+                    END-MULTIPLY
                 ELSE IF OPERACAO = "/" THEN
-                    DIVIDE N1 BY N2 GIVING RESULTADO
+                    IF N2 = 0 THEN
+                        DISPLAY "ERRO: DIVISAO POR ZERO"
+                        MOVE 0 TO RESULTADO
+                        MOVE "N" TO WS-CALC-OK
+                    ELSE
+                        DIVIDE N1 BY N2 GIVING RESULTADO
+                          ON SIZE ERROR
+                            DISPLAY "ERRO: RESULTADO EXCEDE O CAMPO"
+                            MOVE 0 TO RESULTADO
+                            MOVE "N" TO WS-CALC-OK
+                          NOT ON SIZE ERROR
+                            MOVE "S" TO WS-CALC-OK
+                        END-DIVIDE
+                    END-IF
                 ELSE
                     DISPLAY "OPERACAO INVALIDA. USE + OU - OU * OU /"
-                STOP RUN.
+                    MOVE 0 TO RESULTADO
+                    MOVE "N" TO WS-CALC-OK.
        END PROGRAM CALCULADORA.
