@@ -0,0 +1,149 @@
+      ******************************************************************
+      * Author: HERBET SANTOS
+      * Date: 08 DE AGOSTO DE 2026
+      * Purpose: Relatorio de aging da carteira de emprestimos. Le os
+      *          registros gravados em CARTEIRA.DAT pela
+      *          CalculadoraEmprestimo e agrupa os saldos por faixa de
+      *          dias desde a concessao (ate 30, 31 a 60, 61 a 90 e
+      *          acima de 90 dias).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-CARTEIRA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CARTEIRA ASSIGN TO "CARTEIRA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CARTEIRA-STATUS.
+
+           SELECT ARQ-AGING ASSIGN TO "CARTEIRA-AGING.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-CARTEIRA.
+           COPY CARTEIRAREC.
+
+       FD  ARQ-AGING.
+       01  AGING-REC              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FIM-ARQUIVO         PIC X(1) VALUE "N".
+       01  WS-CARTEIRA-STATUS     PIC X(2) VALUE SPACES.
+       01  WS-DATA-HOJE           PIC 9(8) VALUE 0.
+       01  WS-IDADE-DIAS          PIC S9(8) VALUE 0.
+       01  WS-TOTAL-REGISTROS     PIC 9(7) VALUE 0.
+
+       01  WS-QTD-ATE30           PIC 9(7) VALUE 0.
+       01  WS-QTD-31-60           PIC 9(7) VALUE 0.
+       01  WS-QTD-61-90           PIC 9(7) VALUE 0.
+       01  WS-QTD-90-MAIS         PIC 9(7) VALUE 0.
+
+       01  WS-VLR-ATE30           PIC 9(11)V99 VALUE 0.
+       01  WS-VLR-31-60           PIC 9(11)V99 VALUE 0.
+       01  WS-VLR-61-90           PIC 9(11)V99 VALUE 0.
+       01  WS-VLR-90-MAIS         PIC 9(11)V99 VALUE 0.
+
+       01  WS-LINHA-CABECALHO.
+           05 FILLER              PIC X(22) VALUE "FAIXA".
+           05 FILLER              PIC X(10) VALUE "QTD".
+           05 FILLER              PIC X(18) VALUE "VALOR".
+
+       01  WS-LINHA-FAIXA.
+           05 WS-LF-FAIXA         PIC X(22).
+           05 WS-LF-QTD           PIC ZZZ.ZZ9.
+           05 FILLER              PIC X(4)  VALUE SPACES.
+           05 WS-LF-VALOR         PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+           DISPLAY "RELATORIO DE AGING DA CARTEIRA".
+           DISPLAY "**************************************".
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE
+
+           OPEN INPUT ARQ-CARTEIRA
+           OPEN OUTPUT ARQ-AGING
+           MOVE WS-LINHA-CABECALHO TO AGING-REC
+           WRITE AGING-REC
+
+           IF WS-CARTEIRA-STATUS = "35" THEN
+               DISPLAY "CARTEIRA.DAT NAO ENCONTRADO - "
+                   "RELATORIO GERADO SEM REGISTROS"
+           ELSE
+               PERFORM UNTIL WS-FIM-ARQUIVO = "S"
+                   READ ARQ-CARTEIRA
+                       AT END
+                           MOVE "S" TO WS-FIM-ARQUIVO
+                       NOT AT END
+                           PERFORM CLASSIFICAR-REGISTRO
+                   END-READ
+               END-PERFORM
+
+               CLOSE ARQ-CARTEIRA
+           END-IF
+
+           PERFORM GRAVAR-FAIXA-ATE30
+           PERFORM GRAVAR-FAIXA-31-60
+           PERFORM GRAVAR-FAIXA-61-90
+           PERFORM GRAVAR-FAIXA-90-MAIS
+
+           CLOSE ARQ-AGING
+
+           DISPLAY "REGISTROS PROCESSADOS: " WS-TOTAL-REGISTROS.
+           DISPLAY "RELATORIO GRAVADO EM CARTEIRA-AGING.DAT".
+
+           STOP RUN.
+
+           CLASSIFICAR-REGISTRO.
+               ADD 1 TO WS-TOTAL-REGISTROS
+               COMPUTE WS-IDADE-DIAS =
+                   FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE)
+                   - FUNCTION INTEGER-OF-DATE(CART-DATA)
+
+               EVALUATE TRUE
+                   WHEN WS-IDADE-DIAS <= 30
+                       ADD 1 TO WS-QTD-ATE30
+                       ADD CART-MONTANTE TO WS-VLR-ATE30
+                   WHEN WS-IDADE-DIAS <= 60
+                       ADD 1 TO WS-QTD-31-60
+                       ADD CART-MONTANTE TO WS-VLR-31-60
+                   WHEN WS-IDADE-DIAS <= 90
+                       ADD 1 TO WS-QTD-61-90
+                       ADD CART-MONTANTE TO WS-VLR-61-90
+                   WHEN OTHER
+                       ADD 1 TO WS-QTD-90-MAIS
+                       ADD CART-MONTANTE TO WS-VLR-90-MAIS
+               END-EVALUATE.
+
+           GRAVAR-FAIXA-ATE30.
+               MOVE "ATE 30 DIAS"        TO WS-LF-FAIXA
+               MOVE WS-QTD-ATE30         TO WS-LF-QTD
+               MOVE WS-VLR-ATE30         TO WS-LF-VALOR
+               MOVE WS-LINHA-FAIXA       TO AGING-REC
+               WRITE AGING-REC.
+
+           GRAVAR-FAIXA-31-60.
+               MOVE "31 A 60 DIAS"       TO WS-LF-FAIXA
+               MOVE WS-QTD-31-60         TO WS-LF-QTD
+               MOVE WS-VLR-31-60         TO WS-LF-VALOR
+               MOVE WS-LINHA-FAIXA       TO AGING-REC
+               WRITE AGING-REC.
+
+           GRAVAR-FAIXA-61-90.
+               MOVE "61 A 90 DIAS"       TO WS-LF-FAIXA
+               MOVE WS-QTD-61-90         TO WS-LF-QTD
+               MOVE WS-VLR-61-90         TO WS-LF-VALOR
+               MOVE WS-LINHA-FAIXA       TO AGING-REC
+               WRITE AGING-REC.
+
+           GRAVAR-FAIXA-90-MAIS.
+               MOVE "ACIMA DE 90 DIAS"   TO WS-LF-FAIXA
+               MOVE WS-QTD-90-MAIS       TO WS-LF-QTD
+               MOVE WS-VLR-90-MAIS       TO WS-LF-VALOR
+               MOVE WS-LINHA-FAIXA       TO AGING-REC
+               WRITE AGING-REC.
+       END PROGRAM RELATORIO-CARTEIRA.
