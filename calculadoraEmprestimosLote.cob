@@ -0,0 +1,344 @@
+      ******************************************************************
+      * Author: HERBET SANTOS
+      * Date: 08 DE AGOSTO DE 2026
+      * Purpose: Versao em lote da CalculadoraEmprestimo. Le um arquivo
+      *          sequencial de propostas (operador/montante/tipo/
+      *          parcelas), busca a taxa na TABELA-TAXAS.DAT e grava a
+      *          prestacao calculada para cada uma, sem intervencao do
+      *          operador. Suporta reinicio: a cada lote de registros
+      *          grava um checkpoint com a quantidade ja processada, de
+      *          forma que uma reexecucao apos uma parada no meio do
+      *          arquivo retome dali em vez de recalcular tudo.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPRESTIMO-LOTE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-PROPOSTAS ASSIGN TO "PROPOSTAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROPOSTAS-STATUS.
+
+           SELECT ARQ-EMP-RESULT ASSIGN TO "PROPOSTAS-RESULTADO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+
+           SELECT ARQ-TAXAS ASSIGN TO "TABELA-TAXAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAXAS-STATUS.
+
+           SELECT ARQ-AUDITORIA ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT ARQ-CHECKPOINT ASSIGN TO "EMPRESTIMO-LOTE.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+
+           SELECT ARQ-CARTEIRA ASSIGN TO "CARTEIRA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CARTEIRA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * PROPOSTAS.DAT: uma proposta por linha:
+      *   05 PROP-OPERADOR   PIC X(8)
+      *   05 PROP-MONTANTE   PIC 9(9)V99
+      *   05 PROP-TIPO       PIC X(4)
+      *   05 PROP-PARCELAS   PIC 9(3)
+      *   05 PROP-MOEDA      PIC X(3)
+      ******************************************************************
+       FD  ARQ-PROPOSTAS.
+       01  PROP-REC.
+           05 PROP-OPERADOR       PIC X(8).
+           05 PROP-MONTANTE       PIC 9(9)V99.
+           05 PROP-TIPO           PIC X(4).
+           05 PROP-PARCELAS       PIC 9(3).
+           05 PROP-MOEDA          PIC X(3).
+
+       FD  ARQ-EMP-RESULT.
+       01  EMP-RESULT-REC.
+           05 RESULT-OPERADOR     PIC X(8).
+           05 RESULT-MONTANTE     PIC 9(9)V99.
+           05 RESULT-TIPO         PIC X(4).
+           05 RESULT-PARCELAS     PIC 9(3).
+           05 RESULT-TX-JUROS     PIC 9(4)V99.
+           05 RESULT-PRESTACAO    PIC 9(9)V99.
+           05 RESULT-MOEDA        PIC X(3).
+           05 RESULT-STATUS       PIC X(1).
+
+       FD  ARQ-TAXAS.
+       01  TAXA-REC.
+           05 TAXA-TIPO            PIC X(4).
+           05 TAXA-PRAZO           PIC 9(3).
+           05 TAXA-VALOR           PIC 9(4)V99.
+
+       FD  ARQ-AUDITORIA.
+           COPY AUDITREC.
+
+       FD  ARQ-CARTEIRA.
+           COPY CARTEIRAREC.
+
+       FD  ARQ-CHECKPOINT.
+       01  CKP-REC.
+           05 CKP-TOTAL-PROCESSADO PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+       01  MONTANTE-EMP           PIC 9(9)V99 VALUE 0.
+       01  TX-JUROS                PIC 9(4)V99 VALUE 0.
+       01  WS-TX-JUROS-PCT        PIC 9(2)V9999 VALUE 0.
+       01  NUM-PARCELAS           PIC 9(3) VALUE 0.
+       01  PRESTACAO-MEN          PIC 9(9)V99 VALUE 0.
+       01  JUROS-MEN              PIC 9(9)V99 VALUE 0.
+       01  WS-AMORT-PARC          PIC 9(9)V99 VALUE 0.
+       01  WS-TIPO-EMPRESTIMO     PIC X(4) VALUE SPACES.
+       01  WS-OPERADOR-ID         PIC X(8) VALUE SPACES.
+       01  WS-TAXA-ENCONTRADA     PIC X(1) VALUE "N".
+       01  WS-MOEDA               PIC X(3) VALUE "BRL".
+       01  WS-DATA-HOJE           PIC 9(8) VALUE 0.
+
+       01  WS-TOTAL-TAXAS         PIC 9(3) VALUE 0.
+       01  WS-TAXAS-FIM           PIC X(1) VALUE "N".
+       01  WS-TABELA-TAXAS.
+           05 WS-TX-OCR OCCURS 100 TIMES INDEXED BY WS-TX-IDX.
+               10 WS-TX-TIPO      PIC X(4).
+               10 WS-TX-PRAZO     PIC 9(3).
+               10 WS-TX-VALOR     PIC 9(4)V99.
+
+       01  WS-FIM-ARQUIVO         PIC X(1) VALUE "N".
+       01  WS-RESULT-STATUS       PIC X(2) VALUE SPACES.
+       01  WS-AUDIT-STATUS        PIC X(2) VALUE SPACES.
+       01  WS-CKP-STATUS          PIC X(2) VALUE SPACES.
+       01  WS-CARTEIRA-STATUS     PIC X(2) VALUE SPACES.
+       01  WS-PROPOSTAS-STATUS    PIC X(2) VALUE SPACES.
+       01  WS-TAXAS-STATUS        PIC X(2) VALUE SPACES.
+
+       01  WS-TOTAL-PROCESSADO    PIC 9(7) VALUE 0.
+       01  WS-LIDOS-NESTA-EXEC    PIC 9(7) VALUE 0.
+       01  WS-PULADOS             PIC 9(7) VALUE 0.
+       01  WS-INTERVALO-CKP       PIC 9(3) VALUE 10.
+
+       01  WS-AUDIT-DETALHE.
+           05 FILLER               PIC X(4)  VALUE "VLR ".
+           05 WS-AUDIT-MONTANTE    PIC Z(8)9,99.
+           05 FILLER               PIC X(6)  VALUE " TIPO ".
+           05 WS-AUDIT-TIPO        PIC X(4).
+           05 FILLER               PIC X(4)  VALUE " TX ".
+           05 WS-AUDIT-TX-JUROS    PIC Z(3)9,99.
+           05 FILLER               PIC X(5)  VALUE " PAR ".
+           05 WS-AUDIT-PARCELAS    PIC ZZ9.
+           05 FILLER               PIC X(5)  VALUE " MOE ".
+           05 WS-AUDIT-MOEDA       PIC X(3).
+
+       01  WS-AUDIT-RESULTADO.
+           05 WS-AUDIT-PRESTACAO   PIC Z(8)9,99.
+           05 FILLER               PIC X(8)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           DISPLAY "EMPRESTIMO-LOTE".
+           DISPLAY "**************************************".
+
+           PERFORM CARREGAR-TABELA-TAXAS.
+           PERFORM LER-CHECKPOINT.
+
+           IF WS-TOTAL-PROCESSADO > 0
+               DISPLAY "RETOMANDO APOS " WS-TOTAL-PROCESSADO
+                   " PROPOSTAS JA PROCESSADAS"
+           END-IF.
+
+           OPEN INPUT ARQ-PROPOSTAS
+           IF WS-PROPOSTAS-STATUS = "35" THEN
+               DISPLAY "PROPOSTAS.DAT NAO ENCONTRADO - "
+                   "NADA A PROCESSAR"
+           ELSE
+               PERFORM VARYING WS-PULADOS FROM 1 BY 1
+                   UNTIL WS-PULADOS > WS-TOTAL-PROCESSADO
+                      OR WS-FIM-ARQUIVO = "S"
+                   READ ARQ-PROPOSTAS
+                       AT END
+                           MOVE "S" TO WS-FIM-ARQUIVO
+                   END-READ
+               END-PERFORM
+
+               OPEN EXTEND ARQ-EMP-RESULT
+               IF WS-RESULT-STATUS = "35" THEN
+                   OPEN OUTPUT ARQ-EMP-RESULT
+               END-IF
+               OPEN EXTEND ARQ-AUDITORIA
+               IF WS-AUDIT-STATUS = "35" THEN
+                   OPEN OUTPUT ARQ-AUDITORIA
+               END-IF
+               OPEN EXTEND ARQ-CARTEIRA
+               IF WS-CARTEIRA-STATUS = "35" THEN
+                   OPEN OUTPUT ARQ-CARTEIRA
+               END-IF
+
+               PERFORM UNTIL WS-FIM-ARQUIVO = "S"
+                   READ ARQ-PROPOSTAS
+                       AT END
+                           MOVE "S" TO WS-FIM-ARQUIVO
+                       NOT AT END
+                           PERFORM PROCESSAR-PROPOSTA
+                   END-READ
+               END-PERFORM
+
+               CLOSE ARQ-PROPOSTAS
+               CLOSE ARQ-EMP-RESULT
+               CLOSE ARQ-AUDITORIA
+               CLOSE ARQ-CARTEIRA
+
+               MOVE 0 TO WS-TOTAL-PROCESSADO
+               PERFORM GRAVAR-CHECKPOINT
+           END-IF.
+
+           DISPLAY "PROPOSTAS PROCESSADAS NESTA EXECUCAO: "
+               WS-LIDOS-NESTA-EXEC.
+           STOP RUN.
+
+           PROCESSAR-PROPOSTA.
+               ADD 1 TO WS-LIDOS-NESTA-EXEC
+               ADD 1 TO WS-TOTAL-PROCESSADO
+               MOVE PROP-OPERADOR   TO WS-OPERADOR-ID
+               MOVE PROP-MONTANTE   TO MONTANTE-EMP
+               MOVE PROP-TIPO       TO WS-TIPO-EMPRESTIMO
+               MOVE PROP-PARCELAS   TO NUM-PARCELAS
+               MOVE PROP-MOEDA      TO WS-MOEDA
+
+               PERFORM VALIDAR-MOEDA
+               PERFORM BUSCAR-TAXA
+
+               IF WS-TAXA-ENCONTRADA = "S" THEN
+                   MOVE TX-JUROS TO WS-AUDIT-TX-JUROS
+                   COMPUTE WS-TX-JUROS-PCT = TX-JUROS / 100
+                   COMPUTE WS-AMORT-PARC ROUNDED =
+                       MONTANTE-EMP / NUM-PARCELAS
+                   COMPUTE JUROS-MEN =
+                       MONTANTE-EMP * WS-TX-JUROS-PCT
+                   COMPUTE PRESTACAO-MEN = WS-AMORT-PARC + JUROS-MEN
+               ELSE
+                   MOVE 0 TO TX-JUROS
+                   MOVE 0 TO WS-AUDIT-TX-JUROS
+                   MOVE 0 TO PRESTACAO-MEN
+               END-IF
+
+               MOVE PROP-OPERADOR   TO RESULT-OPERADOR
+               MOVE PROP-MONTANTE   TO RESULT-MONTANTE
+               MOVE PROP-TIPO       TO RESULT-TIPO
+               MOVE PROP-PARCELAS   TO RESULT-PARCELAS
+               MOVE WS-AUDIT-TX-JUROS TO RESULT-TX-JUROS
+               MOVE PRESTACAO-MEN   TO RESULT-PRESTACAO
+               MOVE WS-MOEDA        TO RESULT-MOEDA
+               MOVE WS-TAXA-ENCONTRADA TO RESULT-STATUS
+               WRITE EMP-RESULT-REC
+
+               PERFORM GRAVAR-AUDITORIA
+
+               IF WS-TAXA-ENCONTRADA = "S"
+                   PERFORM GRAVAR-CARTEIRA
+               END-IF
+
+               IF FUNCTION MOD(WS-LIDOS-NESTA-EXEC, WS-INTERVALO-CKP)
+                   = 0
+                   PERFORM GRAVAR-CHECKPOINT
+               END-IF.
+
+           VALIDAR-MOEDA.
+               EVALUATE WS-MOEDA
+                   WHEN "USD"
+                   WHEN "EUR"
+                   WHEN "BRL"
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE "BRL" TO WS-MOEDA
+               END-EVALUATE.
+
+           GRAVAR-CARTEIRA.
+               MOVE SPACES                TO CARTEIRA-REC
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE
+               MOVE WS-DATA-HOJE          TO CART-DATA
+               MOVE WS-OPERADOR-ID        TO CART-OPERADOR
+               MOVE WS-TIPO-EMPRESTIMO    TO CART-TIPO
+               MOVE MONTANTE-EMP          TO CART-MONTANTE
+               MOVE NUM-PARCELAS          TO CART-PARCELAS
+               MOVE PRESTACAO-MEN         TO CART-PRESTACAO
+               MOVE WS-MOEDA              TO CART-MOEDA
+               WRITE CARTEIRA-REC.
+
+           BUSCAR-TAXA.
+               MOVE "N" TO WS-TAXA-ENCONTRADA
+               PERFORM VARYING WS-TX-IDX FROM 1 BY 1
+                   UNTIL WS-TX-IDX > WS-TOTAL-TAXAS
+                      OR WS-TAXA-ENCONTRADA = "S"
+                   IF WS-TX-TIPO(WS-TX-IDX) = WS-TIPO-EMPRESTIMO
+                      AND WS-TX-PRAZO(WS-TX-IDX) = NUM-PARCELAS
+                       MOVE WS-TX-VALOR(WS-TX-IDX) TO TX-JUROS
+                       MOVE "S" TO WS-TAXA-ENCONTRADA
+                   END-IF
+               END-PERFORM.
+
+           CARREGAR-TABELA-TAXAS.
+               OPEN INPUT ARQ-TAXAS
+               IF WS-TAXAS-STATUS = "35" THEN
+                   DISPLAY "TABELA-TAXAS.DAT NAO ENCONTRADA - "
+                       "NENHUMA TAXA CARREGADA"
+               ELSE
+                   PERFORM UNTIL WS-TAXAS-FIM = "S"
+                       READ ARQ-TAXAS
+                           AT END
+                               MOVE "S" TO WS-TAXAS-FIM
+                           NOT AT END
+                               ADD 1 TO WS-TOTAL-TAXAS
+                               SET WS-TX-IDX TO WS-TOTAL-TAXAS
+                               MOVE TAXA-TIPO  TO WS-TX-TIPO(WS-TX-IDX)
+                               MOVE TAXA-PRAZO TO WS-TX-PRAZO(WS-TX-IDX)
+                               MOVE TAXA-VALOR TO WS-TX-VALOR(WS-TX-IDX)
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARQ-TAXAS
+               END-IF.
+
+           LER-CHECKPOINT.
+               OPEN INPUT ARQ-CHECKPOINT
+               IF WS-CKP-STATUS = "35" THEN
+                   MOVE 0 TO WS-TOTAL-PROCESSADO
+               ELSE
+                   READ ARQ-CHECKPOINT
+                       AT END
+                           MOVE 0 TO WS-TOTAL-PROCESSADO
+                       NOT AT END
+                           MOVE CKP-TOTAL-PROCESSADO
+                               TO WS-TOTAL-PROCESSADO
+                   END-READ
+                   CLOSE ARQ-CHECKPOINT
+               END-IF.
+
+           GRAVAR-CHECKPOINT.
+               OPEN OUTPUT ARQ-CHECKPOINT
+               MOVE WS-TOTAL-PROCESSADO TO CKP-TOTAL-PROCESSADO
+               WRITE CKP-REC
+               CLOSE ARQ-CHECKPOINT.
+
+           GRAVAR-AUDITORIA.
+               MOVE SPACES                TO AUDIT-REC
+               MOVE MONTANTE-EMP          TO WS-AUDIT-MONTANTE
+               MOVE WS-TIPO-EMPRESTIMO    TO WS-AUDIT-TIPO
+               MOVE NUM-PARCELAS          TO WS-AUDIT-PARCELAS
+               MOVE WS-MOEDA              TO WS-AUDIT-MOEDA
+               MOVE PRESTACAO-MEN         TO WS-AUDIT-PRESTACAO
+
+               MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+               MOVE WS-OPERADOR-ID        TO AUDIT-OPERADOR-ID
+               MOVE "EMPRESTIMO-LOTE"     TO AUDIT-PROGRAMA
+               MOVE WS-AUDIT-DETALHE      TO AUDIT-DETALHE
+               IF WS-TAXA-ENCONTRADA = "S" THEN
+                   MOVE WS-AUDIT-RESULTADO TO AUDIT-RESULTADO
+               ELSE
+                   MOVE "ERRO"             TO AUDIT-RESULTADO
+               END-IF
+               WRITE AUDIT-REC.
+       END PROGRAM EMPRESTIMO-LOTE.
