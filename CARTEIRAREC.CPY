@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Layout do registro da carteira de emprestimos gravado em
+      * CARTEIRA.DAT pela CalculadoraEmprestimo. Cada emprestimo
+      * concedido vira um registro aqui; o relatorio de aging da
+      * carteira le este arquivo para apurar os saldos por faixa de
+      * vencimento.
+      ******************************************************************
+       01  CARTEIRA-REC.
+           05 CART-DATA            PIC 9(8).
+           05 FILLER               PIC X(1)  VALUE SPACE.
+           05 CART-OPERADOR        PIC X(8).
+           05 FILLER               PIC X(1)  VALUE SPACE.
+           05 CART-TIPO            PIC X(4).
+           05 FILLER               PIC X(1)  VALUE SPACE.
+           05 CART-MONTANTE        PIC 9(9)V99.
+           05 FILLER               PIC X(1)  VALUE SPACE.
+           05 CART-PARCELAS        PIC 9(3).
+           05 FILLER               PIC X(1)  VALUE SPACE.
+           05 CART-PRESTACAO       PIC 9(9)V99.
+           05 FILLER               PIC X(1)  VALUE SPACE.
+           05 CART-MOEDA           PIC X(3).
